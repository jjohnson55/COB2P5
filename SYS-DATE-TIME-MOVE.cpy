@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * OBTAIN SYSTEM DATE/TIME AND FORMAT INTO WS-FMTD-DATE/WS-FMTD-TIME
+      *-----------------------------------------------------------------
+           ACCEPT  WS-SYS-DATE(1:8)       FROM DATE YYYYMMDD.
+           ACCEPT  WS-SYS-TIME-RAW        FROM TIME.
+           MOVE    WS-SYS-TIME-RAW(1:2)   TO   WS-SYS-HR.
+           MOVE    WS-SYS-TIME-RAW(3:2)   TO   WS-SYS-MIN.
+           MOVE    WS-SYS-MO              TO   WS-FMTD-MO.
+           MOVE    WS-SYS-DAY             TO   WS-FMTD-DAY.
+           MOVE    WS-SYS-YR              TO   WS-FMTD-YR.
+           MOVE    WS-SYS-HR              TO   WS-FMTD-HR.
+           MOVE    WS-SYS-MIN             TO   WS-FMTD-MIN.
