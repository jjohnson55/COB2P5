@@ -16,4 +16,5 @@
            03  WS-FMTD-HR                  PIC 99.
            03  FILLER                      PIC X              VALUE ':'.
            03  WS-FMTD-MIN                 PIC 99.
+       01  WS-SYS-TIME-RAW                 PIC 9(8).
       
\ No newline at end of file
