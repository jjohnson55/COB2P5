@@ -0,0 +1,100 @@
+//JOHNP05  JOB (ACCT),'P05 CUST PROCESSING',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* JOB STREAM  : P05 CUSTOMER MASTER MAINTENANCE / TRANSACTION RUN
+//* DESCRIPTION : SORTS THE MAINTENANCE FILE BY CUST-ID, APPLIES IT
+//*               TO THE CUSTOMER MASTER, SORTS THE TRANSACTION FILE
+//*               BY CUST-ID/TRANS-DATE, POSTS THE TRANSACTIONS
+//*               AGAINST THE MASTER, AND PROMOTES EACH STEP'S
+//*               CORRECTED MASTER FORWARD FOR THE NEXT RUN.
+//* FILES REFERENCED BELOW ARE HFS PATHS UNDER USS SINCE BOTH
+//* PROGRAMS ASSIGN THEIR FILES BY LITERAL FILE NAME RATHER THAN A
+//* DDNAME - THE PATH= DD STATEMENTS DOCUMENT AND PROTECT THE SAME
+//* FILES THE PROGRAMS OPEN DIRECTLY FROM THE STEP'S WORKING PATH.
+//*-----------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=SORT
+//*        SORT THE MAINTENANCE FILE BY CUST-ID (2,5) AHEAD OF THE
+//*        MATCH-MERGE MAINTENANCE PROGRAM
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD PATH='/johnson/p05/p05-maint.txt',PATHOPTS=ORDONLY
+//SORTOUT  DD PATH='/johnson/p05/p05-maint-sorted.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,DELETE)
+//SYSIN    DD *
+  SORT FIELDS=(2,5,CH,A)
+/*
+//*
+//STEP020  EXEC PGM=IEBGENER
+//*        MOVE THE SORTED MAINTENANCE TRANSACTIONS INTO THE FILE
+//*        NAME THE MAINTENANCE PROGRAM ACTUALLY OPENS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='/johnson/p05/p05-maint-sorted.txt',PATHOPTS=ORDONLY
+//SYSUT2   DD PATH='/johnson/p05/p05-maint.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,KEEP)
+//*
+//STEP030  EXEC PGM=JOHNSON-P05-MSTR-MAINT
+//*        APPLY ADD/CHANGE/DELETE MAINTENANCE TO THE CUSTOMER MASTER
+//STEPLIB  DD DSN=JOHNSON.P05.LOADLIB,DISP=SHR
+//OLDMSTR  DD PATH='/johnson/p05/p05-mstr.txt',PATHOPTS=ORDONLY
+//MAINTIN  DD PATH='/johnson/p05/p05-maint.txt',PATHOPTS=ORDONLY
+//NEWMSTR  DD PATH='/johnson/p05/p05-mstr-upd.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,DELETE)
+//MAINTRPT DD PATH='/johnson/p05/p05-maint.rpt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=IEBGENER
+//*        PROMOTE THE MAINTAINED MASTER OVER THE CURRENT MASTER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='/johnson/p05/p05-mstr-upd.txt',PATHOPTS=ORDONLY
+//SYSUT2   DD PATH='/johnson/p05/p05-mstr.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,KEEP)
+//*
+//STEP050  EXEC PGM=SORT
+//*        SORT THE TRANSACTION FILE BY CUST-ID (1,5) THEN
+//*        TRANS-DATE (11,8 -  YYYYMMDD) AHEAD OF POSTING
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD PATH='/johnson/p05/p05-trans.txt',PATHOPTS=ORDONLY
+//SORTOUT  DD PATH='/johnson/p05/p05-trans-sorted.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,DELETE)
+//SYSIN    DD *
+  SORT FIELDS=(1,5,CH,A,11,8,CH,A)
+/*
+//*
+//STEP060  EXEC PGM=IEBGENER
+//*        MOVE THE SORTED TRANSACTIONS INTO THE FILE NAME THE
+//*        POSTING PROGRAM ACTUALLY OPENS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='/johnson/p05/p05-trans-sorted.txt',PATHOPTS=ORDONLY
+//SYSUT2   DD PATH='/johnson/p05/p05-trans.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,KEEP)
+//*
+//STEP070  EXEC PGM=JOHNSON-P04-MSTR-TRANS
+//*        POST THE SORTED TRANSACTIONS AGAINST THE UPDATED MASTER
+//STEPLIB  DD DSN=JOHNSON.P05.LOADLIB,DISP=SHR
+//CUSTMST  DD PATH='/johnson/p05/p05-mstr.txt',PATHOPTS=ORDONLY
+//TRANS    DD PATH='/johnson/p05/p05-trans.txt',PATHOPTS=ORDONLY
+//NEWMSTR  DD PATH='/johnson/p05/p05-mstr-new.txt',
+//            PATHOPTS=(OWRONLY,OCREAT),PATHDISP=(KEEP,DELETE)
+//RPTFILE  DD PATH='/johnson/p05/p05-report.rpt',
+//            PATHOPTS=(OWRONLY,OCREAT),PATHDISP=(KEEP,KEEP)
+//EXCPT    DD PATH='/johnson/p05/p05-except.rpt',
+//            PATHOPTS=(OWRONLY,OCREAT),PATHDISP=(KEEP,KEEP)
+//CSVFILE  DD PATH='/johnson/p05/p05-report.csv',
+//            PATHOPTS=(OWRONLY,OCREAT),PATHDISP=(KEEP,KEEP)
+//CKPTFILE DD PATH='/johnson/p05/p05-ckpt.txt',
+//            PATHOPTS=(ORDWR,OCREAT),PATHDISP=(KEEP,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=IEBGENER
+//*        PROMOTE THE POSTING RUN'S ENDING BALANCES TO BE THE
+//*        MASTER FOR THE NEXT RUN
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='/johnson/p05/p05-mstr-new.txt',PATHOPTS=ORDONLY
+//SYSUT2   DD PATH='/johnson/p05/p05-mstr.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,KEEP)
+//
