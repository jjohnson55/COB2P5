@@ -12,10 +12,19 @@
        FILE-CONTROL.
            SELECT CUST-MST      ASSIGN TO 'p05-mstr.txt'
                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-CUST-MST  ASSIGN TO 'p05-mstr-new.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TRANS         ASSIGN TO 'p05-trans.txt'
                                 ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RPT-FILE      ASSIGN TO 'p05-report.rpt'
                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCPT-FILE    ASSIGN TO 'p05-except.rpt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE      ASSIGN TO 'p05-report.csv'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-FILE     ASSIGN TO 'p05-ckpt.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-CKPT-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -23,20 +32,52 @@
        01  CUST-REC.
            03  CUST-ID                     PIC X(5).
            03  CUST-NAME                   PIC X(20).
-           03  CUST-BAL                    PIC 9(5)V99.
-       
+           03  CUST-BAL                    PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE.
+
+       FD  NEW-CUST-MST.
+       01  NEW-CUST-REC.
+           03  NEW-CUST-ID                 PIC X(5).
+           03  NEW-CUST-NAME               PIC X(20).
+           03  NEW-CUST-BAL                PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE.
+
        FD  TRANS.
        01  TRANS-REC.
+           03  TRANS-CUST-ID               PIC X(5).
            03  TRANS-ID                    PIC 9(5).
            03  TRANS-DATE.
                05  TRANS-YR                PIC 9999.
                05  TRANS-MO                PIC 99.
                05  TRANS-DAY               PIC 99.
            03  TRANS-DESC                  PIC X(20).
+           03  TRANS-TYPE                  PIC X(1).
+               88  TRANS-DEBIT                              VALUE 'D'.
+               88  TRANS-CREDIT                              VALUE 'C'.
            03  TRANS-AMT                   PIC 9(5)V99.
        
-       FD  RPT-FILE.  
+       FD  RPT-FILE.
        01  RPT-REC                         PIC X(80).
+
+       FD  EXCPT-FILE.
+       01  EXCPT-REC                       PIC X(80).
+
+       FD  CSV-FILE.
+       01  CSV-REC                         PIC X(100).
+
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           03  CKPT-CUST-ID                PIC X(5).
+           03  CKPT-PHASE                  PIC X(1).
+               88  CKPT-PENDING                             VALUE 'S'.
+               88  CKPT-COMPLETE                            VALUE 'C'.
+           03  CKPT-TOT-CUST-COUNT         PIC 9(5).
+           03  CKPT-TOT-BEG-BAL            PIC S9(7)V99
+                     SIGN IS TRAILING SEPARATE.
+           03  CKPT-TOT-TRANS-AMT          PIC S9(7)V99
+                     SIGN IS TRAILING SEPARATE.
+           03  CKPT-TOT-END-BAL            PIC S9(7)V99
+                     SIGN IS TRAILING SEPARATE.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        COPY SYS-DATE-TIME-WS.
@@ -52,8 +93,8 @@
            03  WS-RPT-CUST-ID              PIC X(5).
            03  FILLER                      PIC X           VALUE SPACES.
            03  WS-RPT-CUST-NAME            PIC X(20).
-           03  FILLER                      PIC X(33)       VALUE SPACES.
-           03  WS-RPT-CUST-BEG-BAL         PIC ZZ,ZZ9.99.
+           03  FILLER                      PIC X(32)       VALUE SPACES.
+           03  WS-RPT-CUST-BEG-BAL         PIC -ZZ,ZZ9.99.
            03  FILLER                      PIC X(10)   VALUE ' BEG BAL'.
 
        01  WS-RPT-TRANS-LN.
@@ -69,76 +110,569 @@
            03  WS-RPT-TRANS-DESC           PIC X(20).
            03  FILLER                      PIC XX          VALUE SPACES.
            03  WS-RPT-TRANS-AMT            PIC ZZ,ZZ9.99.
-           03  FILLER                      PIC X(10)       VALUE SPACES.
+           03  FILLER                      PIC X           VALUE SPACE.
+           03  WS-RPT-TRANS-DRCR           PIC XX.
+           03  FILLER                      PIC X(7)        VALUE SPACES.
 
        01  WS-RPT-END-BAL-LN.
-           03  FILLER                      PIC X(61)   VALUE SPACES.
-           03  WS-RPT-END-BAL              PIC ZZ,ZZ9.99.
+           03  FILLER                      PIC X(60)   VALUE SPACES.
+           03  WS-RPT-END-BAL              PIC -ZZ,ZZ9.99.
            03  FILLER                      PIC X(10)   VALUE ' END BAL'.
 
+       01  WS-RPT-MISMATCH-LN.
+           03  FILLER                      PIC X(20)   VALUE SPACES.
+           03  WS-RPT-MIS-TRANS-ID         PIC X(5).
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-RPT-MIS-CUST-ID          PIC X(5).
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  FILLER                      PIC X(22)
+                     VALUE '*** CUST MISMATCH -'.
+           03  FILLER                      PIC X       VALUE SPACE.
+           03  WS-RPT-MIS-EXPECTED         PIC X(5).
+           03  FILLER                      PIC X(13)
+                     VALUE ' NOT POSTED'.
+
+       01  WS-RPT-BADTYPE-LN.
+           03  FILLER                      PIC X(20)   VALUE SPACES.
+           03  WS-RPT-BADTYPE-TRANS-ID     PIC X(5).
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  FILLER                      PIC X(24)
+                     VALUE '*** INVALID TRANS-TYPE -'.
+           03  FILLER                      PIC X       VALUE SPACE.
+           03  WS-RPT-BADTYPE-CODE         PIC X(1).
+           03  FILLER                      PIC X(13)
+                     VALUE ' NOT POSTED'.
+
+       01  WS-RPT-TOTAL-HDR-LN.
+           03  FILLER                      PIC X(30)   VALUE SPACES.
+           03  FILLER                      PIC X(22)
+                     VALUE '*** CONTROL TOTALS ***'.
+
+       01  WS-RPT-TOTAL-CNT-LN.
+           03  FILLER                      PIC X(30)   VALUE SPACES.
+           03  FILLER                      PIC X(20)
+                     VALUE 'CUSTOMERS PROCESSED'.
+           03  WS-RPT-TOT-CNT              PIC ZZZ,ZZ9.
+           03  FILLER                      PIC X(10)   VALUE SPACES.
+
+       01  WS-RPT-TOTAL-AMT-LN.
+           03  FILLER                      PIC X(30)   VALUE SPACES.
+           03  WS-RPT-TOT-AMT-LABEL        PIC X(20).
+           03  WS-RPT-TOT-AMT              PIC -Z,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(10)   VALUE SPACES.
+
+       01  WS-EXCPT-TITLE-LN.
+           03  FILLER                      PIC X(28)
+                     VALUE 'P05-LNAME'.
+           03  FILLER                      PIC X(42)
+                     VALUE 'NEGATIVE BALANCE EXCEPTION REPORT'.
+           03  WS-EXCPT-TITLE-DATE         PIC X(10).
+
+       01  WS-EXCPT-DTL-LN.
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-EXCPT-CUST-ID            PIC X(5).
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  WS-EXCPT-CUST-NAME          PIC X(20).
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-EXCPT-TRANS-ID           PIC X(5).
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-EXCPT-TRANS-AMT          PIC ZZ,ZZ9.99.
+           03  FILLER                      PIC X(4)
+                     VALUE ' -> '.
+           03  WS-EXCPT-NEW-BAL            PIC -ZZ,ZZ9.99.
+           03  FILLER                      PIC X(10)   VALUE SPACES.
+
+       01  WS-CSV-LN                       PIC X(100)      VALUE SPACES.
+       01  WS-CSV-AMT-ED                   PIC -ZZZZ9.99.
+       01  WS-CSV-BAL-ED                   PIC -ZZZZ9.99.
+
        01  WS-FLAGS.
+           03  WS-EOF-CUST-FLAG            PIC X           VALUE 'N'.
+               88  EOF-CUST-MST                             VALUE 'Y'.
            03  WS-EOF-FLAG                 PIC X           VALUE 'N'.
                88  EOF-TRANS                               VALUE 'Y'.
+           03  WS-EOF-CKPT-FLAG            PIC X           VALUE 'N'.
+               88  EOF-CKPT                                 VALUE 'Y'.
+           03  WS-RESTART-FLAG             PIC X           VALUE 'N'.
+               88  RESTART-RUN                              VALUE 'Y'.
+
+       01  WS-CKPT-STATUS                  PIC XX          VALUE '00'.
+       01  WS-RESTART-CUST-ID              PIC X(5)        VALUE SPACES.
+      *WS-PENDING-CUST-ID HOLDS THE ONE CUSTOMER (IF ANY) WHOSE MASTER
+      *RECORD AND START-OF-COMMIT CHECKPOINT WERE WRITTEN BUT WHOSE
+      *RPT/CSV/EXCPT FLUSH WAS NOT CONFIRMED DONE BEFORE THE PRIOR RUN
+      *ABENDED -- HIGH-VALUES MEANS THE END-OF-RUN TOTALS/SENTINEL
+      *BLOCK ITSELF WAS THE STEP LEFT UNCONFIRMED.
+       01  WS-PENDING-CUST-ID              PIC X(5)        VALUE SPACES.
 
        01  WS-MISC-VARS.
-           03  WS-CUST-RUNNING-BAL         PIC 9(5)V99     VALUE ZERO.
+           03  WS-CUST-RUNNING-BAL         PIC S9(5)V99    VALUE ZERO.
+
+       01  WS-GRAND-TOTALS.
+           03  WS-TOT-CUST-COUNT           PIC 9(5)        VALUE ZERO.
+           03  WS-TOT-BEG-BAL              PIC S9(7)V99    VALUE ZERO.
+           03  WS-TOT-TRANS-AMT            PIC S9(7)V99    VALUE ZERO.
+           03  WS-TOT-END-BAL              PIC S9(7)V99    VALUE ZERO.
+
+      *ONE CUSTOMER'S RPT/CSV/EXCPT LINES ARE HELD HERE UNTIL THAT
+      *CUSTOMER'S CHECKPOINT IS COMMITTED, SO A RESTART AFTER A
+      *MID-CUSTOMER ABEND NEVER LEAVES A PARTIAL BLOCK BEHIND.
+       01  WS-CUST-BUFFERS.
+           03  WS-CUST-RPT-CNT             PIC 9(4)        VALUE ZERO.
+           03  WS-CUST-RPT-BUFFER          PIC X(80)
+                     OCCURS 300 TIMES.
+           03  WS-CUST-CSV-CNT             PIC 9(4)        VALUE ZERO.
+           03  WS-CUST-CSV-BUFFER          PIC X(100)
+                     OCCURS 300 TIMES.
+           03  WS-CUST-EXCPT-CNT           PIC 9(4)        VALUE ZERO.
+           03  WS-CUST-EXCPT-BUFFER        PIC X(80)
+                     OCCURS 300 TIMES.
+           03  WS-BUF-IDX                  PIC 9(4)        VALUE ZERO.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
+           PERFORM 110-CHECK-RESTART.
+
            OPEN INPUT  CUST-MST
                        TRANS.
-           OPEN OUTPUT RPT-FILE.
-           PERFORM 300-PRINT-TITLE-LN.
-           
+           IF  RESTART-RUN
+               OPEN EXTEND NEW-CUST-MST
+                           RPT-FILE
+                           EXCPT-FILE
+                           CSV-FILE
+                           CKPT-FILE
+               DISPLAY 'Restarting after CUST-ID ' WS-RESTART-CUST-ID
+           ELSE
+               OPEN OUTPUT NEW-CUST-MST
+                           RPT-FILE
+                           EXCPT-FILE
+                           CSV-FILE
+                           CKPT-FILE
+               PERFORM 300-PRINT-TITLE-LN
+           END-IF.
+
            DISPLAY 'Project 5 - Fname Lname'.
-           PERFORM 200-PRINT-SAMPLE-OUTPUT 3 TIMES.
+           PERFORM 700-READ-CUST-MST.
+           PERFORM 800-READ-TRANS.
+           IF  RESTART-RUN
+               PERFORM 150-SKIP-COMPLETED-CUSTOMER
+                   UNTIL EOF-CUST-MST
+                      OR CUST-ID > WS-RESTART-CUST-ID
+           END-IF.
+           PERFORM 200-PROCESS-CUSTOMER UNTIL EOF-CUST-MST.
+           PERFORM 900-WRITE-GRAND-TOTALS.
+           MOVE  SPACES                TO   CUST-ID.
+           PERFORM 560-FLUSH-ORPHAN-TRANS UNTIL EOF-TRANS.
+      *SAME PENDING/DONE PROTECTION AS 650-UPDATE-CUST-MST, APPLIED TO
+      *THE ONE-TIME TOTALS/SENTINEL BLOCK: A "PENDING" HIGH-VALUES
+      *RECORD ALREADY ON DISK FROM A PRIOR ABORTED RUN IS NOT WRITTEN
+      *AGAIN, ONLY REFLUSHED AND CONFIRMED "DONE".
+           IF  NOT (RESTART-RUN AND WS-PENDING-CUST-ID = HIGH-VALUES)
+               MOVE  HIGH-VALUES        TO   CKPT-CUST-ID
+               MOVE  'S'                TO   CKPT-PHASE
+               MOVE  ZERO               TO   CKPT-TOT-CUST-COUNT
+                                              CKPT-TOT-BEG-BAL
+                                              CKPT-TOT-TRANS-AMT
+                                              CKPT-TOT-END-BAL
+               WRITE CKPT-REC
+           END-IF.
+           PERFORM 670-FLUSH-CUST-BUFFERS.
+           MOVE  HIGH-VALUES           TO   CKPT-CUST-ID.
+           MOVE  'C'                   TO   CKPT-PHASE.
+           MOVE  ZERO                  TO   CKPT-TOT-CUST-COUNT
+                                             CKPT-TOT-BEG-BAL
+                                             CKPT-TOT-TRANS-AMT
+                                             CKPT-TOT-END-BAL.
+           WRITE CKPT-REC.
            DISPLAY 'End of run'.
-           
+
            CLOSE CUST-MST
+                 NEW-CUST-MST
                  TRANS
-                 RPT-FILE.
+                 RPT-FILE
+                 EXCPT-FILE
+                 CSV-FILE
+                 CKPT-FILE.
            STOP RUN.
       *-----------------------------------------------------------------
-       200-PRINT-SAMPLE-OUTPUT.    
-           READ    CUST-MST.
+       110-CHECK-RESTART.
+           OPEN INPUT CKPT-FILE.
+           IF  WS-CKPT-STATUS = '00'
+               PERFORM 120-READ-CKPT
+               PERFORM 130-SCAN-CHECKPOINT UNTIL EOF-CKPT
+               CLOSE CKPT-FILE
+               IF  (WS-RESTART-CUST-ID NOT = SPACES
+                   AND WS-RESTART-CUST-ID NOT = HIGH-VALUES)
+                   OR WS-PENDING-CUST-ID NOT = SPACES
+                   SET RESTART-RUN     TO   TRUE
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       120-READ-CKPT.
+           READ    CKPT-FILE
+               AT END
+                   SET  EOF-CKPT       TO   TRUE
+           END-READ.
+      *-----------------------------------------------------------------
+      *A PENDING ('S') RECORD MEANS THIS CUSTOMER'S (OR, FOR HIGH-
+      *VALUES, THE END-OF-RUN TOTALS BLOCK'S) OUTPUT FLUSH WAS NOT YET
+      *CONFIRMED WHEN THE PRIOR RUN STOPPED -- ITS TOTALS ARE NOT
+      *TRUSTED AND WS-RESTART-CUST-ID IS LEFT AT THE LAST CONFIRMED
+      *('C') CUSTOMER SO THAT CUSTOMER GETS REPROCESSED (RECOMPUTING
+      *AND REFLUSHING ITS OUTPUT) RATHER THAN SKIPPED.
+       130-SCAN-CHECKPOINT.
+           IF  CKPT-PENDING
+               MOVE  CKPT-CUST-ID      TO   WS-PENDING-CUST-ID
+           ELSE
+               MOVE  CKPT-CUST-ID      TO   WS-RESTART-CUST-ID
+               MOVE  SPACES            TO   WS-PENDING-CUST-ID
+               MOVE  CKPT-TOT-CUST-COUNT   TO   WS-TOT-CUST-COUNT
+               MOVE  CKPT-TOT-BEG-BAL      TO   WS-TOT-BEG-BAL
+               MOVE  CKPT-TOT-TRANS-AMT    TO   WS-TOT-TRANS-AMT
+               MOVE  CKPT-TOT-END-BAL      TO   WS-TOT-END-BAL
+           END-IF.
+           PERFORM 120-READ-CKPT.
+      *-----------------------------------------------------------------
+       150-SKIP-COMPLETED-CUSTOMER.
+           PERFORM 800-READ-TRANS
+               UNTIL EOF-TRANS
+                  OR TRANS-CUST-ID > CUST-ID.
+           PERFORM 700-READ-CUST-MST.
+      *-----------------------------------------------------------------
+       200-PROCESS-CUSTOMER.
            PERFORM 400-WRITE-BEG-BAL-LN.
-           
-           READ    TRANS.
-           PERFORM 500-WRITE-TRANSACTION-LN.
-           READ    TRANS.
-           PERFORM 500-WRITE-TRANSACTION-LN.
-           READ    TRANS.
-           PERFORM 500-WRITE-TRANSACTION-LN.
-           
+
+           PERFORM 500-WRITE-TRANSACTION-LN
+               UNTIL EOF-TRANS
+                  OR TRANS-CUST-ID > CUST-ID.
+
            PERFORM 600-WRITE-END-BAL-LN.
+           PERFORM 700-READ-CUST-MST.
       *-----------------------------------------------------------------
        300-PRINT-TITLE-LN.
            COPY  SYS-DATE-TIME-MOVE.
            MOVE  WS-FMTD-DATE TO WS-TITLE-DATE.
            WRITE RPT-REC FROM WS-TITLE-LN.
            WRITE RPT-REC FROM SPACES.
+           MOVE  WS-FMTD-DATE          TO   WS-EXCPT-TITLE-DATE.
+           WRITE EXCPT-REC             FROM WS-EXCPT-TITLE-LN.
+           WRITE EXCPT-REC             FROM SPACES.
+           MOVE   SPACES       TO   WS-CSV-LN.
+           STRING 'REC-TYPE'   DELIMITED BY SIZE
+                  ',CUST-ID'   DELIMITED BY SIZE
+                  ',CUST-NAME' DELIMITED BY SIZE
+                  ',TRANS-ID'  DELIMITED BY SIZE
+                  ',TRANS-DT'  DELIMITED BY SIZE
+                  ',DESC'      DELIMITED BY SIZE
+                  ',DR-CR'     DELIMITED BY SIZE
+                  ',AMOUNT'    DELIMITED BY SIZE
+                  ',BALANCE'   DELIMITED BY SIZE
+                  INTO WS-CSV-LN
+           END-STRING.
+           WRITE CSV-REC               FROM WS-CSV-LN.
       *-----------------------------------------------------------------
        400-WRITE-BEG-BAL-LN.
            MOVE  CUST-ID               TO   WS-RPT-CUST-ID
            MOVE  CUST-NAME             TO   WS-RPT-CUST-NAME.
            MOVE  CUST-BAL              TO   WS-RPT-CUST-BEG-BAL.
-           WRITE RPT-REC               FROM WS-RPT-BEG-BAL-LN.
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  WS-RPT-BEG-BAL-LN     TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
            MOVE  CUST-BAL              TO   WS-CUST-RUNNING-BAL.
+           ADD   1                     TO   WS-TOT-CUST-COUNT.
+           ADD   CUST-BAL              TO   WS-TOT-BEG-BAL.
+           PERFORM 410-WRITE-CSV-BEG-LN.
+      *-----------------------------------------------------------------
+       410-WRITE-CSV-BEG-LN.
+           MOVE  CUST-BAL              TO   WS-CSV-BAL-ED.
+           MOVE  SPACES                TO   WS-CSV-LN.
+           STRING 'BEG'                DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CUST-ID              DELIMITED BY SIZE
+                  ',"'                 DELIMITED BY SIZE
+                  CUST-NAME            DELIMITED BY SIZE
+                  '",,,,,,'            DELIMITED BY SIZE
+                  WS-CSV-BAL-ED        DELIMITED BY SIZE
+                  INTO WS-CSV-LN
+           END-STRING.
+           PERFORM 691-INCR-CSV-CNT.
+           MOVE  WS-CSV-LN             TO
+                 WS-CUST-CSV-BUFFER(WS-CUST-CSV-CNT).
       *-----------------------------------------------------------------
        500-WRITE-TRANSACTION-LN.
-           MOVE  TRANS-ID              TO   WS-RPT-TRANS-ID.
-           MOVE  TRANS-MO              TO   WS-RPT-TRANS-MO.
-           MOVE  TRANS-DAY             TO   WS-RPT-TRANS-DAY.
-           MOVE  TRANS-YR              TO   WS-RPT-TRANS-YR.
-           MOVE  TRANS-DESC            TO   WS-RPT-TRANS-DESC.
-           MOVE  TRANS-AMT             TO   WS-RPT-TRANS-AMT.
-           WRITE RPT-REC               FROM WS-RPT-TRANS-LN.
-           ADD   TRANS-AMT             TO   WS-CUST-RUNNING-BAL.
+           IF  TRANS-CUST-ID = CUST-ID
+               MOVE  TRANS-ID          TO   WS-RPT-TRANS-ID
+               MOVE  TRANS-MO          TO   WS-RPT-TRANS-MO
+               MOVE  TRANS-DAY         TO   WS-RPT-TRANS-DAY
+               MOVE  TRANS-YR          TO   WS-RPT-TRANS-YR
+               MOVE  TRANS-DESC        TO   WS-RPT-TRANS-DESC
+               MOVE  TRANS-AMT         TO   WS-RPT-TRANS-AMT
+               IF  TRANS-DEBIT
+                   MOVE  'DR'              TO   WS-RPT-TRANS-DRCR
+                   SUBTRACT TRANS-AMT      FROM WS-CUST-RUNNING-BAL
+                   SUBTRACT TRANS-AMT      FROM WS-TOT-TRANS-AMT
+                   PERFORM 505-BUFFER-TRANS-LN
+                   IF  WS-CUST-RUNNING-BAL < ZERO
+                       PERFORM 570-WRITE-EXCEPTION-LN
+                   END-IF
+               ELSE
+                   IF  TRANS-CREDIT
+                       MOVE  'CR'              TO   WS-RPT-TRANS-DRCR
+                       ADD   TRANS-AMT         TO   WS-CUST-RUNNING-BAL
+                       ADD   TRANS-AMT         TO   WS-TOT-TRANS-AMT
+                       PERFORM 505-BUFFER-TRANS-LN
+                       IF  WS-CUST-RUNNING-BAL < ZERO
+                           PERFORM 570-WRITE-EXCEPTION-LN
+                       END-IF
+                   ELSE
+                       PERFORM 556-BUFFER-BADTYPE-LN
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 555-BUFFER-MISMATCH-LN
+           END-IF.
+           PERFORM 800-READ-TRANS.
+      *-----------------------------------------------------------------
+       505-BUFFER-TRANS-LN.
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  WS-RPT-TRANS-LN       TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
+           PERFORM 510-WRITE-CSV-TRANS-LN.
+      *-----------------------------------------------------------------
+       510-WRITE-CSV-TRANS-LN.
+           MOVE  TRANS-AMT             TO   WS-CSV-AMT-ED.
+           MOVE  WS-CUST-RUNNING-BAL   TO   WS-CSV-BAL-ED.
+           MOVE  SPACES                TO   WS-CSV-LN.
+           STRING 'TRN'                DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  TRANS-CUST-ID        DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-RPT-TRANS-ID      DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-RPT-TRANS-MO      DELIMITED BY SIZE
+                  '/'                  DELIMITED BY SIZE
+                  WS-RPT-TRANS-DAY     DELIMITED BY SIZE
+                  '/'                  DELIMITED BY SIZE
+                  WS-RPT-TRANS-YR      DELIMITED BY SIZE
+                  ',"'                 DELIMITED BY SIZE
+                  TRANS-DESC           DELIMITED BY SIZE
+                  '",'                 DELIMITED BY SIZE
+                  WS-RPT-TRANS-DRCR    DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-CSV-AMT-ED        DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-CSV-BAL-ED        DELIMITED BY SIZE
+                  INTO WS-CSV-LN
+           END-STRING.
+           PERFORM 691-INCR-CSV-CNT.
+           MOVE  WS-CSV-LN             TO
+                 WS-CUST-CSV-BUFFER(WS-CUST-CSV-CNT).
+      *-----------------------------------------------------------------
+       555-BUFFER-MISMATCH-LN.
+           MOVE  TRANS-ID              TO   WS-RPT-MIS-TRANS-ID.
+           MOVE  TRANS-CUST-ID         TO   WS-RPT-MIS-CUST-ID.
+           MOVE  CUST-ID               TO   WS-RPT-MIS-EXPECTED.
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  WS-RPT-MISMATCH-LN    TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
+      *-----------------------------------------------------------------
+       556-BUFFER-BADTYPE-LN.
+           MOVE  TRANS-ID              TO   WS-RPT-BADTYPE-TRANS-ID.
+           MOVE  TRANS-TYPE            TO   WS-RPT-BADTYPE-CODE.
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  WS-RPT-BADTYPE-LN     TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
+      *-----------------------------------------------------------------
+       560-FLUSH-ORPHAN-TRANS.
+           PERFORM 555-BUFFER-MISMATCH-LN.
+           PERFORM 800-READ-TRANS.
+      *-----------------------------------------------------------------
+       570-WRITE-EXCEPTION-LN.
+           MOVE  CUST-ID               TO   WS-EXCPT-CUST-ID.
+           MOVE  CUST-NAME             TO   WS-EXCPT-CUST-NAME.
+           MOVE  TRANS-ID              TO   WS-EXCPT-TRANS-ID.
+           MOVE  TRANS-AMT             TO   WS-EXCPT-TRANS-AMT.
+           MOVE  WS-CUST-RUNNING-BAL   TO   WS-EXCPT-NEW-BAL.
+           PERFORM 692-INCR-EXCPT-CNT.
+           MOVE  WS-EXCPT-DTL-LN       TO
+                 WS-CUST-EXCPT-BUFFER(WS-CUST-EXCPT-CNT).
       *-----------------------------------------------------------------
        600-WRITE-END-BAL-LN.
            MOVE  WS-CUST-RUNNING-BAL   TO   WS-RPT-END-BAL.
-           WRITE RPT-REC               FROM WS-RPT-END-BAL-LN.
-           WRITE RPT-REC               FROM SPACES.             
-           WRITE RPT-REC               FROM SPACES.             
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  WS-RPT-END-BAL-LN     TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  SPACES                TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  SPACES                TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
+           ADD   WS-CUST-RUNNING-BAL   TO   WS-TOT-END-BAL.
+           PERFORM 610-WRITE-CSV-END-LN.
+           PERFORM 650-UPDATE-CUST-MST.
+      *-----------------------------------------------------------------
+       610-WRITE-CSV-END-LN.
+           MOVE  WS-CUST-RUNNING-BAL   TO   WS-CSV-BAL-ED.
+           MOVE  SPACES                TO   WS-CSV-LN.
+           STRING 'END'                DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CUST-ID              DELIMITED BY SIZE
+                  ',"'                 DELIMITED BY SIZE
+                  CUST-NAME            DELIMITED BY SIZE
+                  '",,,,,,'            DELIMITED BY SIZE
+                  WS-CSV-BAL-ED        DELIMITED BY SIZE
+                  INTO WS-CSV-LN
+           END-STRING.
+           PERFORM 691-INCR-CSV-CNT.
+           MOVE  WS-CSV-LN             TO
+                 WS-CUST-CSV-BUFFER(WS-CUST-CSV-CNT).
+      *-----------------------------------------------------------------
+      *NEITHER "CHECKPOINT LAST" NOR "CHECKPOINT FIRST" ALONE IS SAFE
+      *WITH PLAIN SEQUENTIAL WRITES AND OPEN EXTEND: WHICHEVER OF
+      *NEW-CUST-REC/THE FLUSH OR THE CHECKPOINT LANDS ON DISK FIRST,
+      *AN ABEND RIGHT AFTER IT LEAVES THE OTHER MISSING. SO THE MASTER
+      *RECORD AND A "PENDING" CHECKPOINT ARE WRITTEN FIRST -- MARKING
+      *INTENT -- AND ONLY THE "DONE" CHECKPOINT AFTER THE FLUSH
+      *CONFIRMS IT. IF A RESTART FINDS A PENDING RECORD WITH NO
+      *MATCHING DONE RECORD, IT REPROCESSES JUST THAT ONE CUSTOMER
+      *(SEE THE RESTART-RUN BRANCH BELOW) TO REFLUSH ITS OUTPUT
+      *WITHOUT WRITING NEW-CUST-REC OR THE PENDING RECORD A SECOND
+      *TIME. THIS SHRINKS THE UNPROTECTED WINDOW DOWN TO A SINGLE
+      *WRITE CKPT-REC (THE DONE RECORD ITSELF), WHICH IS AS FAR AS
+      *THIS DIALECT'S SEQUENTIAL-ONLY I/O CAN TAKE IT WITHOUT A REAL
+      *TRANSACTION MANAGER.
+       650-UPDATE-CUST-MST.
+           IF  RESTART-RUN
+               AND CUST-ID = WS-PENDING-CUST-ID
+               PERFORM 670-FLUSH-CUST-BUFFERS
+           ELSE
+               MOVE  CUST-ID               TO   NEW-CUST-ID
+               MOVE  CUST-NAME             TO   NEW-CUST-NAME
+               MOVE  WS-CUST-RUNNING-BAL   TO   NEW-CUST-BAL
+               WRITE NEW-CUST-REC
+               PERFORM 660-WRITE-CHECKPOINT-START
+               PERFORM 670-FLUSH-CUST-BUFFERS
+           END-IF.
+           PERFORM 665-WRITE-CHECKPOINT-DONE.
+      *-----------------------------------------------------------------
+       660-WRITE-CHECKPOINT-START.
+           MOVE  CUST-ID               TO   CKPT-CUST-ID.
+           MOVE  'S'                   TO   CKPT-PHASE.
+           MOVE  WS-TOT-CUST-COUNT     TO   CKPT-TOT-CUST-COUNT.
+           MOVE  WS-TOT-BEG-BAL        TO   CKPT-TOT-BEG-BAL.
+           MOVE  WS-TOT-TRANS-AMT      TO   CKPT-TOT-TRANS-AMT.
+           MOVE  WS-TOT-END-BAL        TO   CKPT-TOT-END-BAL.
+           WRITE CKPT-REC.
+      *-----------------------------------------------------------------
+       665-WRITE-CHECKPOINT-DONE.
+           MOVE  CUST-ID               TO   CKPT-CUST-ID.
+           MOVE  'C'                   TO   CKPT-PHASE.
+           MOVE  WS-TOT-CUST-COUNT     TO   CKPT-TOT-CUST-COUNT.
+           MOVE  WS-TOT-BEG-BAL        TO   CKPT-TOT-BEG-BAL.
+           MOVE  WS-TOT-TRANS-AMT      TO   CKPT-TOT-TRANS-AMT.
+           MOVE  WS-TOT-END-BAL        TO   CKPT-TOT-END-BAL.
+           WRITE CKPT-REC.
+      *-----------------------------------------------------------------
+      *A CUSTOMER'S "DONE" CHECKPOINT IS THE ONLY THING THAT SAYS ITS
+      *RPT-FILE/CSV-FILE/EXCPT-FILE LINES ARE CONFIRMED ON DISK -- A
+      *MID-FLUSH ABEND LEAVES A "PENDING" CHECKPOINT BEHIND, WHICH
+      *650-UPDATE-CUST-MST'S RESTART-RUN BRANCH REFLUSHES CLEANLY.
+       670-FLUSH-CUST-BUFFERS.
+           PERFORM 680-WRITE-RPT-BUFFER-LN
+               VARYING WS-BUF-IDX FROM 1 BY 1
+               UNTIL WS-BUF-IDX > WS-CUST-RPT-CNT.
+           PERFORM 681-WRITE-CSV-BUFFER-LN
+               VARYING WS-BUF-IDX FROM 1 BY 1
+               UNTIL WS-BUF-IDX > WS-CUST-CSV-CNT.
+           PERFORM 682-WRITE-EXCPT-BUFFER-LN
+               VARYING WS-BUF-IDX FROM 1 BY 1
+               UNTIL WS-BUF-IDX > WS-CUST-EXCPT-CNT.
+           MOVE  ZERO                  TO   WS-CUST-RPT-CNT
+                                             WS-CUST-CSV-CNT
+                                             WS-CUST-EXCPT-CNT.
+      *-----------------------------------------------------------------
+       680-WRITE-RPT-BUFFER-LN.
+           WRITE RPT-REC               FROM
+                 WS-CUST-RPT-BUFFER(WS-BUF-IDX).
+      *-----------------------------------------------------------------
+       681-WRITE-CSV-BUFFER-LN.
+           WRITE CSV-REC               FROM
+                 WS-CUST-CSV-BUFFER(WS-BUF-IDX).
+      *-----------------------------------------------------------------
+       682-WRITE-EXCPT-BUFFER-LN.
+           WRITE EXCPT-REC             FROM
+                 WS-CUST-EXCPT-BUFFER(WS-BUF-IDX).
+      *-----------------------------------------------------------------
+      *WS-CUST-RPT-BUFFER/CSV-BUFFER/EXCPT-BUFFER ARE ALL OCCURS 300 --
+      *A CUSTOMER WITH MORE LINES THAN THAT WOULD INDEX PAST THE TABLE
+      *WITH NO WARNING, SO EVERY INCREMENT OF THE COUNTERS GOES THROUGH
+      *ONE OF THESE THREE PARAGRAPHS INSTEAD OF A BARE ADD.
+       690-INCR-RPT-CNT.
+           IF  WS-CUST-RPT-CNT NOT < 300
+               DISPLAY 'P05-MSTR-TRANS ABEND - RPT BUFFER FULL FOR '
+                       CUST-ID
+               MOVE  16                TO   RETURN-CODE
+               STOP RUN
+           END-IF.
+           ADD   1                     TO   WS-CUST-RPT-CNT.
+      *-----------------------------------------------------------------
+       691-INCR-CSV-CNT.
+           IF  WS-CUST-CSV-CNT NOT < 300
+               DISPLAY 'P05-MSTR-TRANS ABEND - CSV BUFFER FULL FOR '
+                       CUST-ID
+               MOVE  16                TO   RETURN-CODE
+               STOP RUN
+           END-IF.
+           ADD   1                     TO   WS-CUST-CSV-CNT.
+      *-----------------------------------------------------------------
+       692-INCR-EXCPT-CNT.
+           IF  WS-CUST-EXCPT-CNT NOT < 300
+               DISPLAY 'P05-MSTR-TRANS ABEND - EXCPT BUFFER FULL FOR '
+                       CUST-ID
+               MOVE  16                TO   RETURN-CODE
+               STOP RUN
+           END-IF.
+           ADD   1                     TO   WS-CUST-EXCPT-CNT.
+      *-----------------------------------------------------------------
+       700-READ-CUST-MST.
+           READ    CUST-MST
+               AT END
+                   SET  EOF-CUST-MST   TO   TRUE
+           END-READ.
+      *-----------------------------------------------------------------
+       800-READ-TRANS.
+           READ    TRANS
+               AT END
+                   SET  EOF-TRANS      TO   TRUE
+           END-READ.
+      *-----------------------------------------------------------------
+      *THESE LINES ARE BUFFERED RATHER THAN WRITTEN DIRECTLY, THE SAME
+      *AS A CUSTOMER'S OWN REPORT LINES, SO THEY ONLY REACH RPT-FILE
+      *ONCE -- AS PART OF THE FLUSH THAT 100-MAIN PERFORMS RIGHT BEFORE
+      *THE FINAL HIGH-VALUES CHECKPOINT, NOT AHEAD OF IT.
+       900-WRITE-GRAND-TOTALS.
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  WS-RPT-TOTAL-HDR-LN   TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
+           MOVE  WS-TOT-CUST-COUNT     TO   WS-RPT-TOT-CNT.
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  WS-RPT-TOTAL-CNT-LN   TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
+           MOVE  'TOTAL BEG BALANCE'   TO   WS-RPT-TOT-AMT-LABEL.
+           MOVE  WS-TOT-BEG-BAL        TO   WS-RPT-TOT-AMT.
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  WS-RPT-TOTAL-AMT-LN   TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
+           MOVE  'TOTAL TRANS AMOUNT'  TO   WS-RPT-TOT-AMT-LABEL.
+           MOVE  WS-TOT-TRANS-AMT      TO   WS-RPT-TOT-AMT.
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  WS-RPT-TOTAL-AMT-LN   TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
+           MOVE  'TOTAL END BALANCE'   TO   WS-RPT-TOT-AMT-LABEL.
+           MOVE  WS-TOT-END-BAL        TO   WS-RPT-TOT-AMT.
+           PERFORM 690-INCR-RPT-CNT.
+           MOVE  WS-RPT-TOTAL-AMT-LN   TO
+                 WS-CUST-RPT-BUFFER(WS-CUST-RPT-CNT).
       *-----------------------------------------------------------------
-       
\ No newline at end of file
