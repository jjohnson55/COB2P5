@@ -0,0 +1,245 @@
+      ******************************************************************
+      *PROGRAM : PROJECT 5 CUSTOMER MASTER MAINTENANCE                *
+      *AUTHOR  :                                                       *
+      *DATE    : 08/09/2026                                            *
+      *ABSTRACT: ADD/CHANGE/DELETE CUST-MST RECORDS FROM A CODED      *
+      *          MAINTENANCE TRANSACTION FILE AND PRODUCE A CORRECTED *
+      *          MASTER PLUS A LISTING OF WHAT CHANGED.               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOHNSON-P05-MSTR-MAINT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-CUST-MST  ASSIGN TO 'p05-mstr.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINT-TRANS   ASSIGN TO 'p05-maint.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-CUST-MST  ASSIGN TO 'p05-mstr-upd.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LIST-FILE     ASSIGN TO 'p05-maint.rpt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-CUST-MST.
+       01  OLD-CUST-REC.
+           03  OLD-CUST-ID                 PIC X(5).
+           03  OLD-CUST-NAME               PIC X(20).
+           03  OLD-CUST-BAL                PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE.
+
+       FD  MAINT-TRANS.
+       01  MAINT-REC.
+           03  MAINT-CODE                  PIC X(1).
+               88  MAINT-ADD                                VALUE 'A'.
+               88  MAINT-CHANGE                              VALUE 'C'.
+               88  MAINT-DELETE                              VALUE 'D'.
+           03  MAINT-CUST-ID               PIC X(5).
+           03  MAINT-CUST-NAME             PIC X(20).
+           03  MAINT-CUST-BAL              PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE.
+
+       FD  NEW-CUST-MST.
+       01  NEW-CUST-REC.
+           03  NEW-CUST-ID                 PIC X(5).
+           03  NEW-CUST-NAME               PIC X(20).
+           03  NEW-CUST-BAL                PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE.
+
+       FD  LIST-FILE.
+       01  LIST-REC                        PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       COPY SYS-DATE-TIME-WS.
+       01  WS-TITLE-LN.
+           03  FILLER                      PIC X(28)
+                     VALUE 'P05-LNAME'.
+           03  FILLER                      PIC X(42)
+                     VALUE 'CUSTOMER MASTER MAINTENANCE LISTING'.
+           03  WS-TITLE-DATE               PIC X(10).
+
+       01  WS-LIST-DTL-LN.
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-LIST-CUST-ID             PIC X(5).
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  WS-LIST-CUST-NAME           PIC X(20).
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-LIST-CUST-BAL            PIC -ZZ,ZZ9.99.
+           03  FILLER                      PIC X(3)    VALUE SPACES.
+           03  WS-LIST-ACTION              PIC X(20).
+
+       01  WS-LIST-TOTAL-LN.
+           03  FILLER                      PIC X(20)   VALUE SPACES.
+           03  WS-LIST-TOT-LABEL           PIC X(20).
+           03  WS-LIST-TOT-CNT             PIC ZZZ,ZZ9.
+
+       01  WS-FLAGS.
+           03  WS-EOF-OLD-FLAG             PIC X           VALUE 'N'.
+               88  EOF-OLD-MST                              VALUE 'Y'.
+           03  WS-EOF-MAINT-FLAG           PIC X           VALUE 'N'.
+               88  EOF-MAINT                                VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           03  WS-CNT-ADDED                PIC 9(5)        VALUE ZERO.
+           03  WS-CNT-CHANGED              PIC 9(5)        VALUE ZERO.
+           03  WS-CNT-DELETED              PIC 9(5)        VALUE ZERO.
+           03  WS-CNT-REJECTED             PIC 9(5)        VALUE ZERO.
+
+       01  WS-LAST-ADD-CUST-ID             PIC X(5)        VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN INPUT  OLD-CUST-MST
+                       MAINT-TRANS.
+           OPEN OUTPUT NEW-CUST-MST
+                       LIST-FILE.
+           PERFORM 150-PRINT-TITLE-LN.
+
+           DISPLAY 'Project 5 - Customer Master Maintenance'.
+           PERFORM 700-READ-OLD-MST.
+           PERFORM 800-READ-MAINT-TRANS.
+           PERFORM 200-MERGE-CYCLE
+               UNTIL EOF-OLD-MST AND EOF-MAINT.
+           PERFORM 900-WRITE-TOTALS.
+           DISPLAY 'End of run'.
+
+           CLOSE OLD-CUST-MST
+                 MAINT-TRANS
+                 NEW-CUST-MST
+                 LIST-FILE.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       150-PRINT-TITLE-LN.
+           COPY  SYS-DATE-TIME-MOVE.
+           MOVE  WS-FMTD-DATE          TO   WS-TITLE-DATE.
+           WRITE LIST-REC              FROM WS-TITLE-LN.
+           WRITE LIST-REC              FROM SPACES.
+      *-----------------------------------------------------------------
+       200-MERGE-CYCLE.
+           IF  EOF-OLD-MST
+               OR (NOT EOF-MAINT AND MAINT-CUST-ID < OLD-CUST-ID)
+               PERFORM 300-APPLY-ADD
+           ELSE
+               IF  EOF-MAINT
+                   OR (NOT EOF-OLD-MST AND OLD-CUST-ID < MAINT-CUST-ID)
+                   PERFORM 400-CARRY-FORWARD
+               ELSE
+                   PERFORM 500-APPLY-CHANGE-DELETE
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       300-APPLY-ADD.
+           IF  MAINT-ADD
+               IF  MAINT-CUST-ID = WS-LAST-ADD-CUST-ID
+                   MOVE  'REJECTED-DUPADD' TO   WS-LIST-ACTION
+                   ADD   1                 TO   WS-CNT-REJECTED
+                   MOVE  MAINT-CUST-ID     TO   WS-LIST-CUST-ID
+                   MOVE  MAINT-CUST-NAME   TO   WS-LIST-CUST-NAME
+                   MOVE  MAINT-CUST-BAL    TO   WS-LIST-CUST-BAL
+               ELSE
+                   MOVE  MAINT-CUST-ID     TO   NEW-CUST-ID
+                   MOVE  MAINT-CUST-NAME   TO   NEW-CUST-NAME
+                   MOVE  MAINT-CUST-BAL    TO   NEW-CUST-BAL
+                   WRITE NEW-CUST-REC
+                   MOVE  MAINT-CUST-ID     TO   WS-LAST-ADD-CUST-ID
+                   MOVE  'ADDED'           TO   WS-LIST-ACTION
+                   ADD   1                 TO   WS-CNT-ADDED
+                   MOVE  MAINT-CUST-ID     TO   WS-LIST-CUST-ID
+                   MOVE  MAINT-CUST-NAME   TO   WS-LIST-CUST-NAME
+                   MOVE  MAINT-CUST-BAL    TO   WS-LIST-CUST-BAL
+               END-IF
+           ELSE
+               MOVE  'REJECTED-NOTFOUND' TO WS-LIST-ACTION
+               ADD   1                 TO   WS-CNT-REJECTED
+               MOVE  MAINT-CUST-ID     TO   WS-LIST-CUST-ID
+               MOVE  MAINT-CUST-NAME   TO   WS-LIST-CUST-NAME
+               MOVE  MAINT-CUST-BAL    TO   WS-LIST-CUST-BAL
+           END-IF.
+           PERFORM 600-WRITE-LISTING-LN.
+           PERFORM 800-READ-MAINT-TRANS.
+      *-----------------------------------------------------------------
+       400-CARRY-FORWARD.
+           MOVE  OLD-CUST-ID           TO   NEW-CUST-ID.
+           MOVE  OLD-CUST-NAME         TO   NEW-CUST-NAME.
+           MOVE  OLD-CUST-BAL          TO   NEW-CUST-BAL.
+           WRITE NEW-CUST-REC.
+           PERFORM 700-READ-OLD-MST.
+      *-----------------------------------------------------------------
+       500-APPLY-CHANGE-DELETE.
+           IF  MAINT-CHANGE
+               MOVE  OLD-CUST-ID       TO   NEW-CUST-ID
+               MOVE  MAINT-CUST-NAME   TO   NEW-CUST-NAME
+               MOVE  MAINT-CUST-BAL    TO   NEW-CUST-BAL
+               WRITE NEW-CUST-REC
+               MOVE  'CHANGED'         TO   WS-LIST-ACTION
+               ADD   1                 TO   WS-CNT-CHANGED
+               MOVE  OLD-CUST-ID       TO   WS-LIST-CUST-ID
+               MOVE  MAINT-CUST-NAME   TO   WS-LIST-CUST-NAME
+               MOVE  MAINT-CUST-BAL    TO   WS-LIST-CUST-BAL
+           ELSE
+               IF  MAINT-DELETE
+                   MOVE  'DELETED'     TO   WS-LIST-ACTION
+                   ADD   1             TO   WS-CNT-DELETED
+                   MOVE  OLD-CUST-ID   TO   WS-LIST-CUST-ID
+                   MOVE  OLD-CUST-NAME TO   WS-LIST-CUST-NAME
+                   MOVE  OLD-CUST-BAL  TO   WS-LIST-CUST-BAL
+               ELSE
+                   IF  MAINT-ADD
+                       MOVE  OLD-CUST-ID       TO   NEW-CUST-ID
+                       MOVE  OLD-CUST-NAME     TO   NEW-CUST-NAME
+                       MOVE  OLD-CUST-BAL      TO   NEW-CUST-BAL
+                       WRITE NEW-CUST-REC
+                       MOVE  'REJECTED-DUPADD' TO   WS-LIST-ACTION
+                       ADD   1                 TO   WS-CNT-REJECTED
+                       MOVE  OLD-CUST-ID       TO   WS-LIST-CUST-ID
+                       MOVE  OLD-CUST-NAME     TO   WS-LIST-CUST-NAME
+                       MOVE  OLD-CUST-BAL      TO   WS-LIST-CUST-BAL
+                   ELSE
+                       MOVE  OLD-CUST-ID        TO   NEW-CUST-ID
+                       MOVE  OLD-CUST-NAME      TO   NEW-CUST-NAME
+                       MOVE  OLD-CUST-BAL       TO   NEW-CUST-BAL
+                       WRITE NEW-CUST-REC
+                       MOVE  'REJECTED-BADCODE' TO   WS-LIST-ACTION
+                       ADD   1                  TO   WS-CNT-REJECTED
+                       MOVE  OLD-CUST-ID        TO   WS-LIST-CUST-ID
+                       MOVE  OLD-CUST-NAME      TO   WS-LIST-CUST-NAME
+                       MOVE  OLD-CUST-BAL       TO   WS-LIST-CUST-BAL
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 600-WRITE-LISTING-LN.
+           PERFORM 700-READ-OLD-MST.
+           PERFORM 800-READ-MAINT-TRANS.
+      *-----------------------------------------------------------------
+       600-WRITE-LISTING-LN.
+           WRITE LIST-REC               FROM WS-LIST-DTL-LN.
+      *-----------------------------------------------------------------
+       700-READ-OLD-MST.
+           READ    OLD-CUST-MST
+               AT END
+                   SET  EOF-OLD-MST    TO   TRUE
+           END-READ.
+      *-----------------------------------------------------------------
+       800-READ-MAINT-TRANS.
+           READ    MAINT-TRANS
+               AT END
+                   SET  EOF-MAINT      TO   TRUE
+           END-READ.
+      *-----------------------------------------------------------------
+       900-WRITE-TOTALS.
+           WRITE LIST-REC              FROM SPACES.
+           MOVE  'CUSTOMERS ADDED'     TO   WS-LIST-TOT-LABEL.
+           MOVE  WS-CNT-ADDED          TO   WS-LIST-TOT-CNT.
+           WRITE LIST-REC              FROM WS-LIST-TOTAL-LN.
+           MOVE  'CUSTOMERS CHANGED'   TO   WS-LIST-TOT-LABEL.
+           MOVE  WS-CNT-CHANGED        TO   WS-LIST-TOT-CNT.
+           WRITE LIST-REC              FROM WS-LIST-TOTAL-LN.
+           MOVE  'CUSTOMERS DELETED'   TO   WS-LIST-TOT-LABEL.
+           MOVE  WS-CNT-DELETED        TO   WS-LIST-TOT-CNT.
+           WRITE LIST-REC              FROM WS-LIST-TOTAL-LN.
+           MOVE  'TRANS REJECTED'      TO   WS-LIST-TOT-LABEL.
+           MOVE  WS-CNT-REJECTED       TO   WS-LIST-TOT-CNT.
+           WRITE LIST-REC              FROM WS-LIST-TOTAL-LN.
+      *-----------------------------------------------------------------
